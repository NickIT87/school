@@ -0,0 +1,31 @@
+//STUDGPA  JOB (ACCTNO),'GPA CALCULATION RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* GPA CALCULATION RUN - PROGRAM HELLOWORLD
+//*
+//* THE PARM BELOW SWITCHES HELLOWORLD INTO GPA MODE, WHICH WEIGHTS
+//* EACH STUDENT'S GRADES FILE ENTRIES BY CREDIT HOURS, REWRITES THE
+//* RESULT TO STUDENT-MASTER, AND APPENDS A BEFORE/AFTER IMAGE OF
+//* EVERY CHANGE TO AUDITLOG. AUDITLOG IS OPENED EXTEND BY THE
+//* PROGRAM, SO DISP=MOD KEEPS EVERY RUN'S AUDIT HISTORY INSTEAD OF
+//* OVERWRITING THE PRIOR RUN'S RECORDS.
+//*
+//* THE RERUN CLAUSE IN THE PROGRAM'S I-O-CONTROL PARAGRAPH CHECKPOINTS
+//* STUDENT-MASTER EVERY 1000 RECORDS IN EVERY RUN MODE, NOT JUST THE
+//* LOAD, SO SYSCHK MUST BE PROVISIONED HERE TOO.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=HELLOWORLD,PARM='GPA'
+//STEPLIB  DD   DSN=SCHOOL.LOAD.LIBRARY,DISP=SHR
+//STUDMSTR DD   DSN=SCHOOL.STUDENT.MASTER,DISP=SHR
+//SYSCHK   DD   DSN=SCHOOL.STUDENT.SYSCHK,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GRADES   DD   DSN=SCHOOL.STUDENT.GRADES,DISP=SHR
+//SORTWK3  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//AUDITLOG DD   DSN=SCHOOL.STUDENT.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=129,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
