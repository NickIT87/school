@@ -0,0 +1,31 @@
+//STUDATTN JOB (ACCTNO),'ATTENDANCE EXCEPTION REPORT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* ATTENDANCE EXCEPTION REPORT - PROGRAM HELLOWORLD
+//*
+//* THE PARM BELOW SWITCHES HELLOWORLD INTO ATTENDANCE MODE, WHICH
+//* MATCHES THE DAY'S ATTENDANCE TRANSACTIONS AGAINST STUDENT-MASTER
+//* AND LISTS ANY STUDENT ABSENT 3 OR MORE CONSECUTIVE DAYS ON
+//* EXCPRPT, SORTED BY HOMEROOM, FOR THE ATTENDANCE CLERK.
+//*
+//* THE RERUN CLAUSE IN THE PROGRAM'S I-O-CONTROL PARAGRAPH CHECKPOINTS
+//* STUDENT-MASTER EVERY 1000 RECORDS IN EVERY RUN MODE, NOT JUST THE
+//* LOAD, SO SYSCHK MUST BE PROVISIONED HERE TOO.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=HELLOWORLD,PARM='ATTENDANCE'
+//STEPLIB  DD   DSN=SCHOOL.LOAD.LIBRARY,DISP=SHR
+//STUDMSTR DD   DSN=SCHOOL.STUDENT.MASTER,DISP=SHR
+//SYSCHK   DD   DSN=SCHOOL.STUDENT.SYSCHK,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ATTNDTRN DD   DSN=SCHOOL.ATTENDANCE.DAILY,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//FLAGWORK DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK2  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//EXCPRPT  DD   DSN=SCHOOL.ATTENDANCE.EXCPRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
