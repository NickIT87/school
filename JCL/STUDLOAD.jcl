@@ -0,0 +1,45 @@
+//STUDLOAD JOB (ACCTNO),'STUDENT ROSTER LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* NIGHTLY STUDENT ROSTER LOAD - PROGRAM HELLOWORLD
+//*
+//* STEP1 CHECKPOINTS EVERY 1000 RECORDS READ FROM STUDENT-MASTER AS
+//* IT VALIDATES AND REJECTS THE NIGHT'S ROSTER (SEE THE RERUN CLAUSE
+//* IN THE PROGRAM'S I-O-CONTROL PARAGRAPH - IT COUNTS STUDENT-MASTER
+//* RECORDS PROCESSED IN ANY MODE, NOT JUST THIS ONE). EACH CHECKPOINT
+//* WRITES A RESTART-CONTROL RECORD TO THE SYSCHK DATA SET CONTAINING
+//* THE CHECKPOINT ID THE STEP CAN BE RESTARTED FROM.
+//*
+//* TO RESTART AFTER AN ABEND, RESUBMIT THIS JOB WITH THE RESTART
+//* PARAMETER UNCOMMENTED BELOW AND THE CHECKID FROM THE OPERATOR
+//* CONSOLE MESSAGE (IEF362I) OR THE SYSCHK LISTING. LEAVE STEP1'S
+//* RD=R AS IT IS - IT ALREADY PERMITS BOTH RESTART AND CONTINUED
+//* CHECKPOINTING, SO THE RESTART RUN KEEPS TAKING CHECKPOINTS TOO.
+//* DO NOT CHANGE IT TO RD=RNC - THAT DISABLES CHECKPOINTING.
+//*
+//*   //STUDLOAD JOB (ACCTNO),'STUDENT ROSTER LOAD',CLASS=A,
+//*                MSGCLASS=X,RESTART=(STEP1,CHECKID)
+//*
+//* AFTER THE ROSTER LOAD, STEP1 ALSO CHECKS SCHEDULE FOR ANY STUDENT
+//* BOOKED INTO TWO COURSES IN THE SAME PERIOD AND LISTS THEM ON
+//* CONFLRPT FOR GUIDANCE TO WORK BEFORE THE FIRST DAY OF CLASSES.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=HELLOWORLD,RD=R
+//STEPLIB  DD   DSN=SCHOOL.LOAD.LIBRARY,DISP=SHR
+//STUDMSTR DD   DSN=SCHOOL.STUDENT.MASTER,DISP=SHR
+//SYSCHK   DD   DSN=SCHOOL.STUDENT.SYSCHK,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECT   DD   DSN=SCHOOL.STUDENT.REJECT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=81,BLKSIZE=0)
+//SCHEDULE DD   DSN=SCHOOL.STUDENT.SCHEDULE,DISP=SHR
+//SORTWK5  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CONFLRPT DD   DSN=SCHOOL.STUDENT.CONFLRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
