@@ -0,0 +1,46 @@
+//STUDXTR JOB (ACCTNO),'STATE ENROLLMENT EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* STATE ATTENDANCE/ENROLLMENT REPORTING EXTRACT - PROGRAM HELLOWORLD
+//*
+//* RUNS THE SAME PROGRAM AS STUDLOAD.JCL, BUT THE PARM BELOW SWITCHES
+//* IT INTO EXTRACT MODE SO IT ALSO WRITES STATEXTR, A FLAT CSV OF
+//* STUDENT-MASTER PLUS ATTENDANCE TOTALS IN THE STATE'S REPORTING
+//* LAYOUT, INSTEAD OF JUST THE NIGHTLY LOAD OUTPUTS.
+//*
+//* THE RERUN CLAUSE IN THE PROGRAM'S I-O-CONTROL PARAGRAPH CHECKPOINTS
+//* STUDENT-MASTER EVERY 1000 RECORDS IN EVERY RUN MODE, NOT JUST THE
+//* LOAD, SO SYSCHK MUST BE PROVISIONED HERE TOO.
+//*
+//* ATTENDANCE-TOTALS IS A VSAM KSDS (SEE THE FD IN THE PROGRAM) THAT
+//* 0510-BUILD-ATTENDANCE-TOTALS REBUILDS FROM SCRATCH ON EVERY RUN, SO
+//* STEP0 DELETES AND REDEFINES THE CLUSTER BEFORE STEP1 OPENS IT - A
+//* PLAIN DD SPACE= ALLOCATION CANNOT CREATE A VSAM CLUSTER.
+//*-------------------------------------------------------------
+//STEP0    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE SCHOOL.ATTENDANCE.TOTALS CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(SCHOOL.ATTENDANCE.TOTALS)  -
+         RECORDSIZE(12 12)                        -
+         KEYS(9 0)                                -
+         TRACKS(10 10)                            -
+         REUSE)
+/*
+//STEP1    EXEC PGM=HELLOWORLD,PARM='EXTRACT'
+//STEPLIB  DD   DSN=SCHOOL.LOAD.LIBRARY,DISP=SHR
+//STUDMSTR DD   DSN=SCHOOL.STUDENT.MASTER,DISP=SHR
+//SYSCHK   DD   DSN=SCHOOL.STUDENT.SYSCHK,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ATTNDTRN DD   DSN=SCHOOL.ATTENDANCE.DAILY,DISP=SHR
+//SORTWK4  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//ATTNDTOT DD   DSN=SCHOOL.ATTENDANCE.TOTALS,DISP=SHR
+//STATEXTR DD   DSN=SCHOOL.STATE.ENROLLEXT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
