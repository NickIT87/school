@@ -1,15 +1,761 @@
 000001 identification division.
 000002 program-id. "HELLOWORLD".
 000003 author. PEGGY FISHER.
-000004* cobc -x helloWorld.cbl
-000005
-000006 environment division.
-000007
-000008 data division.
+000004* run as job STUDLOAD, STUDATTN, STUDGPA or STUDXTR (see
+000005* JCL/*.jcl). mode defaults to LOAD when no PARM is supplied; the
+000006* EXEC PARM on the matching JCL passes ATTENDANCE, GPA or EXTRACT
+000007* on the caller's parameter list to run one of the other modes
+000008* instead.
 000009
-000010 procedure division.
-000011 go to 0100-START-HERE.
-000012 0100-START-HERE.
-000013     display 'hello world!'.
-000014     stop run.
-000015 end program HELLOWORLD.
+000010 environment division.
+000011 input-output section.
+000012 file-control.
+000013     select student-master assign to STUDMSTR
+000014         organization is indexed
+000015         access mode is dynamic
+000016         record key is st-student-id
+000017         file status is ws-student-status.
+000018
+000019     select syschk assign to "SYSCHK"
+000020         organization is sequential.
+000021
+000022     select reject-file assign to REJECT
+000023         organization is sequential
+000024         file status is ws-reject-status.
+000025
+000026     select attendance-trans assign to ATTNDTRN
+000027         organization is sequential
+000028         file status is ws-attendance-status.
+000029
+000030     select sort-work-1 assign to "SORTWK1".
+000031
+000032     select flagged-work assign to FLAGWORK
+000033         organization is sequential
+000034         file status is ws-flagged-status.
+000035
+000036     select sort-work-2 assign to "SORTWK2".
+000037
+000038     select exception-rpt assign to EXCPRPT
+000039         organization is sequential
+000040         file status is ws-exception-status.
+000041
+000042     select grades-file assign to GRADES
+000043         organization is sequential
+000044         file status is ws-grades-status.
+000045
+000046     select sort-work-3 assign to "SORTWK3".
+000047
+000048     select audit-log assign to AUDITLOG
+000049         organization is sequential
+000050         file status is ws-audit-status.
+000051
+000052     select attendance-totals assign to ATTNDTOT
+000053         organization is indexed
+000054         access mode is dynamic
+000055         record key is tt-student-id
+000056         file status is ws-totals-status.
+000057
+000058     select sort-work-4 assign to "SORTWK4".
+000059
+000060     select state-extract assign to STATEXTR
+000061         organization is sequential
+000062         file status is ws-extract-status.
+000063
+000064     select schedule-file assign to SCHEDULE
+000065         organization is sequential
+000066         file status is ws-schedule-status.
+000067
+000068     select sort-work-5 assign to "SORTWK5".
+000069
+000070     select conflict-rpt assign to CONFLRPT
+000071         organization is sequential
+000072         file status is ws-conflict-status.
+000073
+000074 i-o-control.
+000075*    checkpoint every 1000 student-master records processed;
+000076*    JCL supplies RD=R/RNC on the EXEC and a matching
+000077*    RESTART=(stepname,checkid) on the JOB card to resume from
+000078*    the last restart-control record written to SYSCHK.
+000079     rerun on syschk every 1000 records of student-master.
+000080
+000081 data division.
+000082 file section.
+000083 fd  student-master
+000084     label records are standard.
+000085     copy STUDCOPY.
+000086
+000087 fd  syschk
+000088     label records are standard.
+000089 01  syschk-record               pic x(80).
+000090
+000091 fd  reject-file
+000092     label records are standard.
+000093 01  reject-record.
+000094     05  rj-student-id              pic x(9).
+000095     05  rj-student-name            pic x(30).
+000096     05  rj-reason-code             pic xx.
+000097     05  rj-reason-text             pic x(40).
+000098
+000099 fd  attendance-trans
+000100     label records are standard.
+000101 01  attendance-record.
+000102     05  at-student-id              pic x(9).
+000103     05  at-attendance-date         pic x(8).
+000104     05  at-attendance-status       pic x.
+000105
+000106 sd  sort-work-1.
+000107 01  sw1-record.
+000108     05  sw1-student-id             pic x(9).
+000109     05  sw1-attendance-date        pic x(8).
+000110     05  sw1-attendance-status      pic x.
+000111
+000112 fd  flagged-work
+000113     label records are standard.
+000114 01  flagged-record.
+000115     05  fl-student-id              pic x(9).
+000116     05  fl-student-name            pic x(30).
+000117     05  fl-homeroom-code           pic x(6).
+000118     05  fl-absent-count            pic 9(3).
+000119
+000120 sd  sort-work-2.
+000121 01  sw2-record.
+000122     05  sw2-homeroom-code          pic x(6).
+000123     05  sw2-student-id             pic x(9).
+000124     05  sw2-student-name           pic x(30).
+000125     05  sw2-absent-count           pic 9(3).
+000126
+000127 fd  exception-rpt
+000128     label records are standard.
+000129 01  exception-line                pic x(80).
+000130
+000131 fd  grades-file
+000132     label records are standard.
+000133 01  grades-record.
+000134     05  gr-student-id              pic x(9).
+000135     05  gr-course-code             pic x(6).
+000136     05  gr-credit-hours            pic 9v9.
+000137     05  gr-letter-grade            pic x.
+000138
+000139 sd  sort-work-3.
+000140 01  sw3-record.
+000141     05  sw3-student-id             pic x(9).
+000142     05  sw3-course-code            pic x(6).
+000143     05  sw3-credit-hours           pic 9v9.
+000144     05  sw3-letter-grade           pic x.
+000145
+000146 fd  audit-log
+000147     label records are standard.
+000148 01  audit-record.
+000149     05  au-run-date                pic x(8).
+000150     05  au-paragraph               pic x(30).
+000151     05  au-student-id              pic x(9).
+000152     05  au-before.
+000153         10  au-before-name         pic x(30).
+000154         10  au-before-grade        pic xx.
+000155         10  au-before-homeroom     pic x(6).
+000156         10  au-before-gpa          pic 9v99.
+000157     05  au-after.
+000158         10  au-after-name          pic x(30).
+000159         10  au-after-grade         pic xx.
+000160         10  au-after-homeroom      pic x(6).
+000161         10  au-after-gpa           pic 9v99.
+000162
+000163 fd  attendance-totals
+000164     label records are standard.
+000165 01  totals-record.
+000166     05  tt-student-id              pic x(9).
+000167     05  tt-absence-count           pic 9(3).
+000168
+000169 sd  sort-work-4.
+000170 01  sw4-record.
+000171     05  sw4-student-id             pic x(9).
+000172     05  sw4-attendance-date        pic x(8).
+000173     05  sw4-attendance-status      pic x.
+000174
+000175 fd  state-extract
+000176     label records are standard.
+000177 01  extract-line                   pic x(100).
+000178
+000179 fd  schedule-file
+000180     label records are standard.
+000181 01  schedule-record.
+000182     05  sc-student-id              pic x(9).
+000183     05  sc-period                  pic 99.
+000184     05  sc-course-code             pic x(6).
+000185     05  sc-teacher                 pic x(20).
+000186
+000187 sd  sort-work-5.
+000188 01  sw5-record.
+000189     05  sw5-student-id             pic x(9).
+000190     05  sw5-period                 pic 99.
+000191     05  sw5-course-code            pic x(6).
+000192     05  sw5-teacher                pic x(20).
+000193
+000194 fd  conflict-rpt
+000195     label records are standard.
+000196 01  conflict-line                  pic x(100).
+000197
+000198 working-storage section.
+000199 01  ws-student-status          pic xx.
+000200 01  ws-reject-status           pic xx.
+000201 01  ws-attendance-status       pic xx.
+000202 01  ws-flagged-status          pic xx.
+000203 01  ws-exception-status        pic xx.
+000204 01  ws-grades-status           pic xx.
+000205 01  ws-audit-status            pic xx.
+000206 01  ws-totals-status           pic xx.
+000207 01  ws-extract-status          pic xx.
+000208 01  ws-schedule-status         pic xx.
+000209 01  ws-conflict-status         pic xx.
+000210 01  ws-io-check-name           pic x(20).
+000211 01  ws-io-check-status         pic xx.
+000212 01  ws-flags.
+000213     05  ws-eof-flag            pic x value 'N'.
+000214         88  end-of-file            value 'Y'.
+000215     05  ws-reject-switch       pic x value 'N'.
+000216         88  record-rejected        value 'Y'.
+000217     05  ws-sort1-eof           pic x value 'N'.
+000218         88  sort1-eof              value 'Y'.
+000219     05  ws-sort2-eof           pic x value 'N'.
+000220         88  sort2-eof              value 'Y'.
+000221     05  ws-sort3-eof           pic x value 'N'.
+000222         88  sort3-eof              value 'Y'.
+000223
+000224 01  ws-prior-student-id        pic x(9) value spaces.
+000225 01  ws-consecutive-absences    pic 9(3) value zero.
+000226
+000227 01  ws-gpa-student-id          pic x(9) value spaces.
+000228 01  ws-gpa-quality-points      pic 9(5)v99 value zero.
+000229 01  ws-gpa-credit-total        pic 9(4)v9 value zero.
+000230 01  ws-gpa-value               pic 9v99 value zero.
+000231 01  ws-grade-points            pic 9v9 value zero.
+000232 01  ws-gpa-edit                pic 9.99 value zero.
+000233
+000234 01  ws-reject-reason           pic xx.
+000235     88  reason-bad-grade           value '01'.
+000236     88  reason-bad-homeroom        value '02'.
+000237     88  reason-future-enroll       value '03'.
+000238
+000239 01  ws-valid-grades-values.
+000240     05  filler                 pic x(2) value 'KG'.
+000241     05  filler                 pic x(2) value '01'.
+000242     05  filler                 pic x(2) value '02'.
+000243     05  filler                 pic x(2) value '03'.
+000244     05  filler                 pic x(2) value '04'.
+000245     05  filler                 pic x(2) value '05'.
+000246     05  filler                 pic x(2) value '06'.
+000247     05  filler                 pic x(2) value '07'.
+000248     05  filler                 pic x(2) value '08'.
+000249     05  filler                 pic x(2) value '09'.
+000250     05  filler                 pic x(2) value '10'.
+000251     05  filler                 pic x(2) value '11'.
+000252     05  filler                 pic x(2) value '12'.
+000253 01  ws-valid-grades redefines ws-valid-grades-values.
+000254     05  ws-valid-grade-entry   pic x(2) occurs 13 times
+000255                                     indexed by ws-grade-idx.
+000256
+000257 01  ws-valid-homeroom-values.
+000258     05  filler                 pic x(6) value 'HR-101'.
+000259     05  filler                 pic x(6) value 'HR-102'.
+000260     05  filler                 pic x(6) value 'HR-103'.
+000261     05  filler                 pic x(6) value 'HR-201'.
+000262     05  filler                 pic x(6) value 'HR-202'.
+000263     05  filler                 pic x(6) value 'HR-203'.
+000264 01  ws-valid-homerooms redefines ws-valid-homeroom-values.
+000265     05  ws-valid-homeroom-entry pic x(6) occurs 6 times
+000266                                     indexed by ws-homeroom-idx.
+000267
+000268 01  ws-current-date.
+000269     05  ws-current-yyyymmdd    pic x(8).
+000270
+000271 01  ws-run-mode                pic x(20) value 'LOAD'.
+000272 01  ws-csv-eof                 pic x value 'N'.
+000273     88  csv-eof                    value 'Y'.
+000274 01  ws-sort4-eof               pic x value 'N'.
+000275     88  sort4-eof                  value 'Y'.
+000276 01  ws-totals-student-id       pic x(9) value spaces.
+000277 01  ws-totals-count            pic 9(3) value zero.
+000278 01  ws-sort5-eof               pic x value 'N'.
+000279     88  sort5-eof                  value 'Y'.
+000280 01  ws-sched-prior-id          pic x(9) value spaces.
+000281 01  ws-sched-prior-period      pic 99 value zero.
+000282 01  ws-sched-prior-course      pic x(6) value spaces.
+000283
+000284 linkage section.
+000285 01  ll-run-parm.
+000286     05  ll-parm-length         pic s9(4) comp.
+000287     05  ll-parm-data           pic x(20).
+000288
+000289 procedure division using ll-run-parm.
+000290 0000-DRIVER.
+000291     accept ws-current-yyyymmdd from date yyyymmdd.
+000292     move spaces to ws-run-mode.
+000293     if ll-parm-length > zero
+000294         move ll-parm-data(1:ll-parm-length) to ws-run-mode
+000295     end-if.
+000296     if ws-run-mode = spaces
+000297         move 'LOAD' to ws-run-mode
+000298     end-if.
+000299     evaluate ws-run-mode
+000300         when 'LOAD'
+000301             perform 0100-START-HERE
+000302         when 'ATTENDANCE'
+000303             perform 0300-ATTENDANCE-EXCEPTION-RUN
+000304         when 'GPA'
+000305             perform 0400-GPA-CALCULATION-RUN
+000306         when 'EXTRACT'
+000307             perform 0500-CSV-EXTRACT-RUN
+000308         when other
+000309             display 'HELLOWORLD: INVALID RUN MODE - ' ws-run-mode
+000310     end-evaluate.
+000311     stop run.
+000312 0100-START-HERE.
+000313     open input student-master.
+000314     if ws-student-status not = '00'
+000315         move 'STUDENT-MASTER' to ws-io-check-name
+000316         move ws-student-status to ws-io-check-status
+000317         perform 0990-CHECK-FILE-STATUS
+000318     end-if.
+000319     open output reject-file.
+000320     if ws-reject-status not = '00'
+000321         move 'REJECT-FILE' to ws-io-check-name
+000322         move ws-reject-status to ws-io-check-status
+000323         perform 0990-CHECK-FILE-STATUS
+000324     end-if.
+000325     perform until end-of-file
+000326         read student-master next record
+000327             at end
+000328                 set end-of-file to true
+000329             not at end
+000330                 perform 0200-VALIDATE-ENROLLMENT
+000331                 if not record-rejected
+000332                     perform 0150-DISPLAY-STUDENT
+000333                 end-if
+000334         end-read
+000335     end-perform.
+000336     close student-master reject-file.
+000337     perform 0700-SCHEDULE-CONFLICT-CHECK.
+000338
+000339 0150-DISPLAY-STUDENT.
+000340     display st-student-id ' ' st-student-name
+000341         ' GRADE: ' st-grade-level ' HOMEROOM: ' st-homeroom-code.
+000342
+000343 0200-VALIDATE-ENROLLMENT.
+000344     set ws-reject-switch to 'N'.
+000345     move spaces to ws-reject-reason.
+000346
+000347     set ws-grade-idx to 1.
+000348     search ws-valid-grade-entry
+000349         at end
+000350             set record-rejected to true
+000351             set reason-bad-grade to true
+000352         when ws-valid-grade-entry (ws-grade-idx) = st-grade-level
+000353             continue
+000354     end-search.
+000355
+000356     if not record-rejected
+000357         set ws-homeroom-idx to 1
+000358         search ws-valid-homeroom-entry
+000359             at end
+000360                 set record-rejected to true
+000361                 set reason-bad-homeroom to true
+000362             when ws-valid-homeroom-entry (ws-homeroom-idx)
+000363                     = st-homeroom-code
+000364                 continue
+000365         end-search
+000366     end-if.
+000367
+000368     if not record-rejected
+000369         if st-enrollment-date > ws-current-yyyymmdd
+000370             set record-rejected to true
+000371             set reason-future-enroll to true
+000372         end-if
+000373     end-if.
+000374
+000375     if record-rejected
+000376         perform 0250-WRITE-REJECT
+000377     end-if.
+000378
+000379 0250-WRITE-REJECT.
+000380     move st-student-id to rj-student-id.
+000381     move st-student-name to rj-student-name.
+000382     move ws-reject-reason to rj-reason-code.
+000383     evaluate true
+000384         when reason-bad-grade
+000385             move 'INVALID GRADE LEVEL' to rj-reason-text
+000386         when reason-bad-homeroom
+000387             move 'UNKNOWN HOMEROOM CODE' to rj-reason-text
+000388         when reason-future-enroll
+000389             move 'ENROLLMENT DATE IN FUTURE' to rj-reason-text
+000390         when other
+000391             move 'UNKNOWN REJECT REASON' to rj-reason-text
+000392     end-evaluate.
+000393     write reject-record.
+000394
+000395 0300-ATTENDANCE-EXCEPTION-RUN.
+000396     open input student-master.
+000397     if ws-student-status not = '00'
+000398         move 'STUDENT-MASTER' to ws-io-check-name
+000399         move ws-student-status to ws-io-check-status
+000400         perform 0990-CHECK-FILE-STATUS
+000401     end-if.
+000402     open output flagged-work.
+000403     if ws-flagged-status not = '00'
+000404         move 'FLAGGED-WORK' to ws-io-check-name
+000405         move ws-flagged-status to ws-io-check-status
+000406         perform 0990-CHECK-FILE-STATUS
+000407     end-if.
+000408     sort sort-work-1
+000409         on ascending key sw1-student-id sw1-attendance-date
+000410         using attendance-trans
+000411         output procedure is 0320-SCAN-FOR-ABSENCES.
+000412     close flagged-work.
+000413     close student-master.
+000414     perform 0330-SORT-EXCEPTIONS-BY-HOMEROOM.
+000415
+000416 0320-SCAN-FOR-ABSENCES.
+000417     move spaces to ws-prior-student-id.
+000418     move zero to ws-consecutive-absences.
+000419     perform until sort1-eof
+000420         return sort-work-1
+000421             at end
+000422                 set sort1-eof to true
+000423                 if ws-consecutive-absences >= 3
+000424                     perform 0327-WRITE-FLAGGED-STUDENT
+000425                 end-if
+000426             not at end
+000427                 perform 0325-EVALUATE-ATTENDANCE-RECORD
+000428         end-return
+000429     end-perform.
+000430
+000431 0325-EVALUATE-ATTENDANCE-RECORD.
+000432     if sw1-student-id not = ws-prior-student-id
+000433         if ws-consecutive-absences >= 3
+000434             perform 0327-WRITE-FLAGGED-STUDENT
+000435         end-if
+000436         move sw1-student-id to ws-prior-student-id
+000437         move zero to ws-consecutive-absences
+000438     end-if.
+000439     if sw1-attendance-status = 'A'
+000440         add 1 to ws-consecutive-absences
+000441     else
+000442         if ws-consecutive-absences >= 3
+000443             perform 0327-WRITE-FLAGGED-STUDENT
+000444         end-if
+000445         move zero to ws-consecutive-absences
+000446     end-if.
+000447
+000448 0327-WRITE-FLAGGED-STUDENT.
+000449     move ws-prior-student-id to st-student-id.
+000450     read student-master
+000451         invalid key
+000452             move 'UNKNOWN STUDENT' to fl-student-name
+000453             move spaces to fl-homeroom-code
+000454         not invalid key
+000455             move st-student-name to fl-student-name
+000456             move st-homeroom-code to fl-homeroom-code
+000457     end-read.
+000458     move ws-prior-student-id to fl-student-id.
+000459     move ws-consecutive-absences to fl-absent-count.
+000460     write flagged-record.
+000461
+000462 0330-SORT-EXCEPTIONS-BY-HOMEROOM.
+000463     sort sort-work-2
+000464         on ascending key sw2-homeroom-code sw2-student-id
+000465         using flagged-work
+000466         output procedure is 0340-PRINT-EXCEPTION-REPORT.
+000467
+000468 0340-PRINT-EXCEPTION-REPORT.
+000469     open output exception-rpt.
+000470     if ws-exception-status not = '00'
+000471         move 'EXCEPTION-RPT' to ws-io-check-name
+000472         move ws-exception-status to ws-io-check-status
+000473         perform 0990-CHECK-FILE-STATUS
+000474     end-if.
+000475     move spaces to exception-line.
+000476     string 'HOMEROOM  STUDENT ID  NAME' delimited by size
+000477         into exception-line.
+000478     write exception-line.
+000479     perform until sort2-eof
+000480         return sort-work-2
+000481             at end
+000482                 set sort2-eof to true
+000483             not at end
+000484                 perform 0345-WRITE-EXCEPTION-LINE
+000485         end-return
+000486     end-perform.
+000487     close exception-rpt.
+000488
+000489 0345-WRITE-EXCEPTION-LINE.
+000490     move spaces to exception-line.
+000491     string sw2-homeroom-code delimited by size
+000492             '  ' delimited by size
+000493             sw2-student-id delimited by size
+000494             '  ' delimited by size
+000495             sw2-student-name delimited by size
+000496             '  ABSENT ' delimited by size
+000497             sw2-absent-count delimited by size
+000498             ' CONSECUTIVE DAYS' delimited by size
+000499         into exception-line.
+000500     write exception-line.
+000501
+000502 0400-GPA-CALCULATION-RUN.
+000503     open i-o student-master.
+000504     if ws-student-status not = '00'
+000505         move 'STUDENT-MASTER' to ws-io-check-name
+000506         move ws-student-status to ws-io-check-status
+000507         perform 0990-CHECK-FILE-STATUS
+000508     end-if.
+000509     open extend audit-log.
+000510     if ws-audit-status not = '00'
+000511         move 'AUDIT-LOG' to ws-io-check-name
+000512         move ws-audit-status to ws-io-check-status
+000513         perform 0990-CHECK-FILE-STATUS
+000514     end-if.
+000515     sort sort-work-3
+000516         on ascending key sw3-student-id
+000517         using grades-file
+000518         output procedure is 0420-ACCUMULATE-GPA.
+000519     close student-master.
+000520     close audit-log.
+000521
+000522 0420-ACCUMULATE-GPA.
+000523     move spaces to ws-gpa-student-id.
+000524     move zero to ws-gpa-quality-points ws-gpa-credit-total.
+000525     perform until sort3-eof
+000526         return sort-work-3
+000527             at end
+000528                 set sort3-eof to true
+000529                 if ws-gpa-student-id not = spaces
+000530                     perform 0430-POST-GPA-TO-STUDENT
+000531                 end-if
+000532             not at end
+000533                 perform 0425-PROCESS-GRADE-RECORD
+000534         end-return
+000535     end-perform.
+000536
+000537 0425-PROCESS-GRADE-RECORD.
+000538     if sw3-student-id not = ws-gpa-student-id
+000539         if ws-gpa-student-id not = spaces
+000540             perform 0430-POST-GPA-TO-STUDENT
+000541         end-if
+000542         move sw3-student-id to ws-gpa-student-id
+000543         move zero to ws-gpa-quality-points ws-gpa-credit-total
+000544     end-if.
+000545     perform 0426-LOOKUP-GRADE-POINTS.
+000546     compute ws-gpa-quality-points = ws-gpa-quality-points
+000547         + (ws-grade-points * sw3-credit-hours).
+000548     add sw3-credit-hours to ws-gpa-credit-total.
+000549
+000550 0426-LOOKUP-GRADE-POINTS.
+000551     evaluate sw3-letter-grade
+000552         when 'A'
+000553             move 4.0 to ws-grade-points
+000554         when 'B'
+000555             move 3.0 to ws-grade-points
+000556         when 'C'
+000557             move 2.0 to ws-grade-points
+000558         when 'D'
+000559             move 1.0 to ws-grade-points
+000560         when other
+000561             move 0.0 to ws-grade-points
+000562     end-evaluate.
+000563
+000564 0430-POST-GPA-TO-STUDENT.
+000565     if ws-gpa-credit-total > zero
+000566         compute ws-gpa-value rounded =
+000567             ws-gpa-quality-points / ws-gpa-credit-total
+000568     else
+000569         move zero to ws-gpa-value
+000570     end-if.
+000571     move ws-gpa-student-id to st-student-id.
+000572     read student-master
+000573         invalid key
+000574             continue
+000575         not invalid key
+000576             move st-student-name to au-before-name
+000577             move st-grade-level to au-before-grade
+000578             move st-homeroom-code to au-before-homeroom
+000579             move st-gpa to au-before-gpa
+000580             move ws-gpa-value to st-gpa
+000581             rewrite student-record
+000582             if ws-student-status not = '00'
+000583                 move 'STUDENT-MASTER' to ws-io-check-name
+000584                 move ws-student-status to ws-io-check-status
+000585                 perform 0990-CHECK-FILE-STATUS
+000586             end-if
+000587             move st-student-name to au-after-name
+000588             move st-grade-level to au-after-grade
+000589             move st-homeroom-code to au-after-homeroom
+000590             move st-gpa to au-after-gpa
+000591             move ws-gpa-student-id to au-student-id
+000592             move '0430-POST-GPA-TO-STUDENT' to au-paragraph
+000593             perform 0600-WRITE-AUDIT-LOG
+000594     end-read.
+000595
+000596 0600-WRITE-AUDIT-LOG.
+000597     move ws-current-yyyymmdd to au-run-date.
+000598     write audit-record.
+000599
+000600 0500-CSV-EXTRACT-RUN.
+000601     perform 0510-BUILD-ATTENDANCE-TOTALS.
+000602     perform 0520-WRITE-CSV-EXTRACT.
+000603
+000604 0510-BUILD-ATTENDANCE-TOTALS.
+000605     open output attendance-totals.
+000606     if ws-totals-status not = '00'
+000607         move 'ATTENDANCE-TOTALS' to ws-io-check-name
+000608         move ws-totals-status to ws-io-check-status
+000609         perform 0990-CHECK-FILE-STATUS
+000610     end-if.
+000611     sort sort-work-4
+000612         on ascending key sw4-student-id
+000613         using attendance-trans
+000614         output procedure is 0515-ACCUMULATE-TOTALS.
+000615     close attendance-totals.
+000616
+000617 0515-ACCUMULATE-TOTALS.
+000618     move spaces to ws-totals-student-id.
+000619     move zero to ws-totals-count.
+000620     perform until sort4-eof
+000621         return sort-work-4
+000622             at end
+000623                 set sort4-eof to true
+000624                 if ws-totals-student-id not = spaces
+000625                     perform 0517-WRITE-TOTALS-RECORD
+000626                 end-if
+000627             not at end
+000628                 perform 0516-TALLY-ATTENDANCE-RECORD
+000629         end-return
+000630     end-perform.
+000631
+000632 0516-TALLY-ATTENDANCE-RECORD.
+000633     if sw4-student-id not = ws-totals-student-id
+000634         if ws-totals-student-id not = spaces
+000635             perform 0517-WRITE-TOTALS-RECORD
+000636         end-if
+000637         move sw4-student-id to ws-totals-student-id
+000638         move zero to ws-totals-count
+000639     end-if.
+000640     if sw4-attendance-status = 'A'
+000641         add 1 to ws-totals-count
+000642     end-if.
+000643
+000644 0517-WRITE-TOTALS-RECORD.
+000645     move ws-totals-student-id to tt-student-id.
+000646     move ws-totals-count to tt-absence-count.
+000647     write totals-record.
+000648
+000649 0520-WRITE-CSV-EXTRACT.
+000650     open input student-master.
+000651     if ws-student-status not = '00'
+000652         move 'STUDENT-MASTER' to ws-io-check-name
+000653         move ws-student-status to ws-io-check-status
+000654         perform 0990-CHECK-FILE-STATUS
+000655     end-if.
+000656     open input attendance-totals.
+000657     if ws-totals-status not = '00'
+000658         move 'ATTENDANCE-TOTALS' to ws-io-check-name
+000659         move ws-totals-status to ws-io-check-status
+000660         perform 0990-CHECK-FILE-STATUS
+000661     end-if.
+000662     open output state-extract.
+000663     if ws-extract-status not = '00'
+000664         move 'STATE-EXTRACT' to ws-io-check-name
+000665         move ws-extract-status to ws-io-check-status
+000666         perform 0990-CHECK-FILE-STATUS
+000667     end-if.
+000668     move 'N' to ws-csv-eof.
+000669     perform until csv-eof
+000670         read student-master next record
+000671             at end
+000672                 set csv-eof to true
+000673             not at end
+000674                 perform 0525-WRITE-CSV-LINE
+000675         end-read
+000676     end-perform.
+000677     close student-master attendance-totals state-extract.
+000678
+000679 0525-WRITE-CSV-LINE.
+000680     move st-student-id to tt-student-id.
+000681     move zero to tt-absence-count.
+000682     read attendance-totals
+000683         invalid key
+000684             move zero to tt-absence-count
+000685     end-read.
+000686     move st-gpa to ws-gpa-edit.
+000687     move spaces to extract-line.
+000688     string st-student-id    delimited by size
+000689             ','             delimited by size
+000690             st-student-name delimited by size
+000691             ','             delimited by size
+000692             st-grade-level  delimited by size
+000693             ','             delimited by size
+000694             st-homeroom-code delimited by size
+000695             ','             delimited by size
+000696             st-enrollment-date delimited by size
+000697             ','             delimited by size
+000698             ws-gpa-edit     delimited by size
+000699             ','             delimited by size
+000700             tt-absence-count delimited by size
+000701         into extract-line.
+000702     write extract-line.
+000703
+000704 0700-SCHEDULE-CONFLICT-CHECK.
+000705     sort sort-work-5
+000706         on ascending key sw5-student-id sw5-period
+000707         using schedule-file
+000708         output procedure is 0720-SCAN-FOR-CONFLICTS.
+000709
+000710 0720-SCAN-FOR-CONFLICTS.
+000711     open output conflict-rpt.
+000712     if ws-conflict-status not = '00'
+000713         move 'CONFLICT-RPT' to ws-io-check-name
+000714         move ws-conflict-status to ws-io-check-status
+000715         perform 0990-CHECK-FILE-STATUS
+000716     end-if.
+000717     move spaces to conflict-line.
+000718     string 'STUDENT ID  PERIOD  CONFLICTING COURSES'
+000719             delimited by size
+000720         into conflict-line.
+000721     write conflict-line.
+000722     move spaces to ws-sched-prior-id.
+000723     move zero to ws-sched-prior-period.
+000724     move spaces to ws-sched-prior-course.
+000725     perform until sort5-eof
+000726         return sort-work-5
+000727             at end
+000728                 set sort5-eof to true
+000729             not at end
+000730                 perform 0725-EVALUATE-SCHEDULE-RECORD
+000731         end-return
+000732     end-perform.
+000733     close conflict-rpt.
+000734
+000735 0725-EVALUATE-SCHEDULE-RECORD.
+000736     if sw5-student-id = ws-sched-prior-id
+000737             and sw5-period = ws-sched-prior-period
+000738         perform 0730-WRITE-CONFLICT-LINE
+000739     end-if.
+000740     move sw5-student-id to ws-sched-prior-id.
+000741     move sw5-period to ws-sched-prior-period.
+000742     move sw5-course-code to ws-sched-prior-course.
+000743
+000744 0730-WRITE-CONFLICT-LINE.
+000745     move spaces to conflict-line.
+000746     string sw5-student-id delimited by size
+000747             '  PERIOD '   delimited by size
+000748             sw5-period    delimited by size
+000749             '  '          delimited by size
+000750             ws-sched-prior-course delimited by size
+000751             ' CONFLICTS WITH ' delimited by size
+000752             sw5-course-code delimited by size
+000753         into conflict-line.
+000754     write conflict-line.
+000755
+000756 0990-CHECK-FILE-STATUS.
+000757     display 'HELLOWORLD I/O ERROR ON ' ws-io-check-name
+000758         ' FILE STATUS ' ws-io-check-status.
+000759     stop run.
+000760
+000761 end program HELLOWORLD.
