@@ -0,0 +1,13 @@
+000001*-----------------------------------------------------------------
+000002*  STUDCOPY - shared STUDENT-MASTER record layout
+000003*  Copy this into the FD for STUDENT-MASTER in any program that
+000004*  reads or writes the student file, so the field definitions
+000005*  stay in sync across programs.
+000006*-----------------------------------------------------------------
+000007 01  student-record.
+000008     05  st-student-id          pic x(9).
+000009     05  st-student-name        pic x(30).
+000010     05  st-grade-level         pic xx.
+000011     05  st-homeroom-code       pic x(6).
+000012     05  st-enrollment-date     pic x(8).
+000013     05  st-gpa                 pic 9v99.
